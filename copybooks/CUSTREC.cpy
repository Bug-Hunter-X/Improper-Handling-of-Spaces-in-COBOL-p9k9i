@@ -0,0 +1,30 @@
+      ******************************************************************
+      * CUSTREC - shared customer record layout.
+      *
+      * Common fields used by every program that reads or writes a
+      * customer record (batch validation, online maintenance, etc).
+      * Callers COPY this under their own 01-level and re-prefix the
+      * CR- elementary items to the level appropriate for their record,
+      * e.g.:
+      *
+      *     01  WS-CUSTOMER-RECORD.
+      *         COPY CUSTREC REPLACING LEADING ==CR-== BY ==WS-==.
+      *
+      * This keeps WS-CUSTOMER-NAME / WS-CUSTOMER-NAME-LENGTH (and the
+      * rest of the layout) identical everywhere it is used instead of
+      * letting each program hand-redeclare its own copy that can drift
+      * out of sync.
+      ******************************************************************
+       05  CR-CUSTOMER-ID                  PIC X(10).
+       05  CR-CUSTOMER-NAME                PIC X(30).
+       05  CR-CUSTOMER-NAME-LENGTH         PIC 9(2).
+       05  CR-CUSTOMER-ADDRESS.
+           10  CR-ADDRESS-LINE-1           PIC X(30).
+           10  CR-ADDRESS-LINE-2           PIC X(30).
+           10  CR-CITY                     PIC X(20).
+           10  CR-STATE                    PIC X(2).
+           10  CR-ZIP-CODE                 PIC X(10).
+       05  CR-BRANCH-CODE                  PIC X(5).
+       05  CR-CUSTOMER-STATUS              PIC X(1).
+           88  CR-STATUS-ACTIVE            VALUE "A".
+           88  CR-STATUS-INACTIVE          VALUE "I".
