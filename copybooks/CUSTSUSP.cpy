@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CUSTSUSP - shared CUSTOMER-SUSPENSE record layout.
+      *
+      * Built on CUSTREC plus the reject/correction fields the suspense
+      * workflow needs. CUSTVAL (writer) and CUSTCORR (reader/updater)
+      * both COPY this instead of hand-redeclaring the record, so the
+      * layout cannot drift out of sync between the two programs.
+      * Carrying the full CUSTREC layout - not just key and name - lets
+      * CUSTCORR's CUSTOMER-RESUBMIT extract produce a record with
+      * enough fields to actually merge back into CUSTOMER-MASTER.
+      ******************************************************************
+           COPY CUSTREC REPLACING LEADING ==CR-== BY ==CS-==.
+           05  CS-REASON-CODE                  PIC X(4).
+           05  CS-REASON-TEXT                  PIC X(40).
+           05  CS-REJECT-TIMESTAMP             PIC 9(14).
+           05  CS-CORRECTED-NAME               PIC X(30).
+           05  CS-CORRECTION-STATUS            PIC X(1).
+               88  CS-PENDING-CORRECTION       VALUE "P".
+               88  CS-CORRECTED                VALUE "C".
