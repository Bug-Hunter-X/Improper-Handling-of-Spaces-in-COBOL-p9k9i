@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CUSTEXC - shared CUSTOMER-EXCEPTIONS record layout.
+      *
+      * Built on CUSTREC (the same customer-record fields every program
+      * sees) plus the reason code/text that explains why the record
+      * was rejected. Carrying the full CUSTREC layout - not just the
+      * key and name - means the exception file keeps enough of the
+      * original record for someone reviewing it to see the rest of the
+      * customer, not just the field that failed.
+      ******************************************************************
+           COPY CUSTREC REPLACING LEADING ==CR-== BY ==CE-==.
+           05  CE-REASON-CODE                  PIC X(4).
+           05  CE-REASON-TEXT                  PIC X(40).
