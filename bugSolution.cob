@@ -1,12 +1,754 @@
-01 WS-CUSTOMER-NAME PIC X(30).
-01 WS-CUSTOMER-NAME-LENGTH PIC 9(2).
-
-PROCEDURE DIVISION.
-    MOVE SPACES TO WS-CUSTOMER-NAME.
-    INSPECT WS-CUSTOMER-NAME TALLYING WS-CUSTOMER-NAME-LENGTH FOR CHARACTERS.
-
-    IF WS-CUSTOMER-NAME-LENGTH = 0 THEN
-        DISPLAY "Customer name is missing!" 
-        STOP RUN.
-    END-IF.
-    DISPLAY "Customer name is present."
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTVAL.
+       AUTHOR. DATA-QUALITY-TEAM.
+
+      ******************************************************************
+      * CUSTVAL - nightly customer master name-quality check.
+      * Reads CUSTOMER-MASTER and validates WS-CUSTOMER-NAME for each
+      * record.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-MASTER-STATUS.
+
+           SELECT CUSTOMER-EXCEPTIONS ASSIGN TO "CUSTEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-EXCEPTIONS-STATUS.
+
+           SELECT QUALITY-REPORT ASSIGN TO "CUSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUALITY-REPORT-STATUS.
+
+           SELECT CUSTOMER-SUSPENSE ASSIGN TO "CUSTSUSP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CS-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-SUSPENSE-STATUS.
+
+           SELECT CUSTOMER-PARAMETERS ASSIGN TO "CUSTPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-PARAMETERS-STATUS.
+
+           SELECT CUSTOMER-CHECKPOINT ASSIGN TO "CUSTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           COPY CUSTREC REPLACING LEADING ==CR-== BY ==CM-==.
+
+       FD  CUSTOMER-EXCEPTIONS
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-EXCEPTION-RECORD.
+           COPY CUSTEXC.
+
+       FD  QUALITY-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  QUALITY-REPORT-LINE                PIC X(80).
+
+       FD  CUSTOMER-SUSPENSE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-SUSPENSE-RECORD.
+           COPY CUSTSUSP.
+
+       FD  CUSTOMER-PARAMETERS
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-PARAMETER-RECORD.
+           05  CP-MIN-NONSPACE-CHARS       PIC 9(2).
+           05  CP-ACCEPT-PADDED-NAMES      PIC X(1).
+               88  CP-PADDED-NAMES-OK      VALUE "Y".
+           05  CP-REJECT-LOW-VALUES        PIC X(1).
+               88  CP-LOWVALUES-REJECTED   VALUE "Y".
+           05  FILLER                      PIC X(46).
+
+       FD  CUSTOMER-CHECKPOINT
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-CHECKPOINT-RECORD.
+           05  CK-LAST-CUSTOMER-ID         PIC X(10).
+           05  CK-RECORD-COUNT             PIC 9(6).
+           05  CK-TOTAL-BLANK-COUNT        PIC 9(6).
+           05  CK-TOTAL-LOWVALUE-COUNT     PIC 9(6).
+           05  CK-TOTAL-PADDED-COUNT       PIC 9(6).
+           05  CK-BRANCH-CODE              PIC X(5).
+           05  CK-BRANCH-RECORD-COUNT      PIC 9(6).
+           05  CK-BRANCH-BLANK-COUNT       PIC 9(6).
+           05  CK-BRANCH-LOWVALUE-COUNT    PIC 9(6).
+           05  CK-BRANCH-PADDED-COUNT      PIC 9(6).
+           05  CK-CHECKPOINT-TIME          PIC 9(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTOMER-MASTER-STATUS   PIC X(2).
+               88  WS-CM-STATUS-OK         VALUE "00".
+               88  WS-CM-STATUS-EOF        VALUE "10".
+           05  WS-CUSTOMER-EXCEPTIONS-STATUS PIC X(2).
+               88  WS-CE-STATUS-OK         VALUE "00".
+           05  WS-QUALITY-REPORT-STATUS    PIC X(2).
+               88  WS-QR-STATUS-OK         VALUE "00".
+           05  WS-CUSTOMER-SUSPENSE-STATUS PIC X(2).
+               88  WS-CS-STATUS-OK         VALUE "00".
+           05  WS-CUSTOMER-PARAMETERS-STATUS PIC X(2).
+               88  WS-CP-STATUS-OK         VALUE "00".
+           05  WS-CUSTOMER-CHECKPOINT-STATUS PIC X(2).
+               88  WS-CK-STATUS-OK         VALUE "00".
+               88  WS-CK-STATUS-EOF        VALUE "10".
+
+       01  WS-COUNTERS.
+           05  WS-EXCEPTION-COUNT          PIC 9(6) VALUE ZERO.
+
+       01  WS-RESTART-CONTROLS.
+           05  WS-RESTART-FLAG             PIC X(20) VALUE SPACES.
+               88  WS-RESTART-REQUESTED    VALUE "RESTART".
+           05  WS-LAST-CHECKPOINT-KEY      PIC X(10) VALUE SPACES.
+               88  WS-NO-CHECKPOINT-FOUND  VALUE SPACES.
+           05  WS-CHECKPOINT-INTERVAL      PIC 9(6) VALUE 100.
+           05  WS-CHECKPOINT-DUE           PIC 9(6).
+           05  WS-TRUE-RESTART-SWITCH      PIC X(1) VALUE "N".
+               88  WS-TRUE-RESTART         VALUE "Y".
+
+      ******************************************************************
+      * WS-LAST-CHECKPOINT-RECORD holds a copy of the last checkpoint
+      * record 0030-READ-LAST-CHECKPOINT found, taken after the file is
+      * closed so restart processing does not depend on the FD buffer
+      * still holding a value once CUSTOMER-CHECKPOINT has been closed.
+      ******************************************************************
+       01  WS-LAST-CHECKPOINT-RECORD.
+           05  WS-CKPT-RECORD-COUNT        PIC 9(6).
+           05  WS-CKPT-BLANK-COUNT         PIC 9(6).
+           05  WS-CKPT-LOWVALUE-COUNT      PIC 9(6).
+           05  WS-CKPT-PADDED-COUNT        PIC 9(6).
+           05  WS-CKPT-BRANCH-CODE         PIC X(5).
+           05  WS-CKPT-BRANCH-RECORDS      PIC 9(6).
+           05  WS-CKPT-BRANCH-BLANK        PIC 9(6).
+           05  WS-CKPT-BRANCH-LOWVALUE     PIC 9(6).
+           05  WS-CKPT-BRANCH-PADDED       PIC 9(6).
+
+       01  WS-FATAL-ERROR-MESSAGE          PIC X(50).
+
+       01  WS-BRANCH-COUNTERS.
+           05  WS-BRANCH-RECORD-COUNT      PIC 9(6) VALUE ZERO.
+           05  WS-BRANCH-BLANK-COUNT       PIC 9(6) VALUE ZERO.
+           05  WS-BRANCH-LOWVALUE-COUNT    PIC 9(6) VALUE ZERO.
+           05  WS-BRANCH-PADDED-COUNT      PIC 9(6) VALUE ZERO.
+
+       01  WS-GRAND-COUNTERS.
+           05  WS-TOTAL-RECORD-COUNT       PIC 9(6) VALUE ZERO.
+           05  WS-TOTAL-BLANK-COUNT        PIC 9(6) VALUE ZERO.
+           05  WS-TOTAL-LOWVALUE-COUNT     PIC 9(6) VALUE ZERO.
+           05  WS-TOTAL-PADDED-COUNT       PIC 9(6) VALUE ZERO.
+
+       01  WS-PERCENT-CLEAN                PIC 9(3)V99 VALUE ZERO.
+
+       01  WS-BREAK-CONTROLS.
+           05  WS-FIRST-RECORD-SWITCH      PIC X(1) VALUE "Y".
+               88  WS-FIRST-RECORD         VALUE "Y".
+           05  WS-PREV-BRANCH-CODE         PIC X(5) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH               PIC X(1) VALUE "N".
+               88  WS-END-OF-FILE          VALUE "Y".
+
+       01  WS-REPORT-HEADING-LINE.
+           05  FILLER                      PIC X(40) VALUE
+               "CUSTOMER NAME QUALITY REPORT".
+
+       01  WS-REPORT-COLUMN-LINE.
+           05  FILLER                      PIC X(62) VALUE
+               "BRANCH     RECORDS   BLANK  LOW-VAL  PADDED   PCT CLEAN"
+               .
+
+       01  WS-REPORT-DETAIL-LINE.
+           05  RL-LABEL                    PIC X(11).
+           05  RL-RECORDS                  PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  RL-BLANK                    PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  RL-LOWVALUE                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  RL-PADDED                   PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  RL-PERCENT-CLEAN            PIC ZZ9.99.
+           05  FILLER                      PIC X(1) VALUE "%".
+
+       01  WS-CUSTOMER-RECORD.
+           COPY CUSTREC REPLACING LEADING ==CR-== BY ==WS-==.
+
+       01  WS-CUSTOMER-NAME-REVERSED       PIC X(30).
+
+       01  WS-NORMALIZE-WORK-AREA.
+           05  WS-NORM-WORK                PIC X(30).
+           05  WS-NORM-PREV-CHAR           PIC X(1).
+           05  WS-NORM-IDX                 PIC 9(2).
+           05  WS-NORM-OUT-IDX             PIC 9(2).
+
+       01  WS-NAME-ANALYSIS.
+           05  WS-LEADING-SPACES           PIC 9(2).
+           05  WS-TRAILING-SPACES          PIC 9(2).
+           05  WS-TOTAL-SPACE-COUNT        PIC 9(2).
+           05  WS-NON-SPACE-COUNT          PIC 9(2).
+           05  WS-LOW-VALUE-COUNT          PIC 9(2).
+
+       01  WS-EXCEPTION-DETAIL.
+           05  WS-EXCEPTION-REASON-CODE    PIC X(4).
+           05  WS-EXCEPTION-REASON-TEXT    PIC X(40).
+
+       01  WS-RUN-PARAMETERS.
+           05  WS-MIN-NONSPACE-CHARS       PIC 9(2).
+           05  WS-ACCEPT-PADDED-NAMES      PIC X(1).
+               88  WS-PADDED-NAMES-OK      VALUE "Y".
+           05  WS-REJECT-LOW-VALUES        PIC X(1).
+               88  WS-LOWVALUES-REJECTED   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 0010-LOAD-RUN-PARAMETERS
+           PERFORM 0020-INITIALIZE-CHECKPOINT
+           PERFORM 0040-OPEN-OUTPUT-FILES
+           IF NOT WS-TRUE-RESTART
+               WRITE QUALITY-REPORT-LINE FROM WS-REPORT-HEADING-LINE
+               WRITE QUALITY-REPORT-LINE FROM WS-REPORT-COLUMN-LINE
+               IF NOT WS-QR-STATUS-OK
+                   STRING "QUALITY-REPORT WRITE FAILED: "
+                       WS-QUALITY-REPORT-STATUS
+                       DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+                   PERFORM 9900-FATAL-FILE-ERROR
+               END-IF
+           END-IF
+           PERFORM UNTIL WS-END-OF-FILE
+               READ CUSTOMER-MASTER NEXT RECORD
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 1050-CHECK-BRANCH-BREAK
+                       PERFORM 1000-VALIDATE-CUSTOMER-NAME
+                       PERFORM 8000-CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+           PERFORM 1060-PRINT-BRANCH-TOTALS
+           PERFORM 1070-PRINT-GRAND-TOTALS
+           CLOSE CUSTOMER-MASTER
+           CLOSE CUSTOMER-EXCEPTIONS
+           CLOSE QUALITY-REPORT
+           CLOSE CUSTOMER-SUSPENSE
+           CLOSE CUSTOMER-CHECKPOINT
+           DISPLAY "Exception records written: " WS-EXCEPTION-COUNT
+           STOP RUN.
+
+      ******************************************************************
+      * 0010-LOAD-RUN-PARAMETERS checks for status "35" (file not
+      * found) explicitly before relying on READ's AT END, because a
+      * READ against a file whose OPEN failed never returns "10" - it
+      * returns "47" forever, so AT END would never fire and the
+      * defaults below would never be set if CUSTPARM is missing
+      * entirely (as opposed to present-but-empty, where AT END does
+      * fire normally).
+      ******************************************************************
+       0010-LOAD-RUN-PARAMETERS.
+           OPEN INPUT CUSTOMER-PARAMETERS
+           IF WS-CUSTOMER-PARAMETERS-STATUS = "35"
+               MOVE 1 TO CP-MIN-NONSPACE-CHARS
+               MOVE "Y" TO CP-ACCEPT-PADDED-NAMES
+               MOVE "Y" TO CP-REJECT-LOW-VALUES
+           ELSE
+               READ CUSTOMER-PARAMETERS
+                   AT END
+                       MOVE 1 TO CP-MIN-NONSPACE-CHARS
+                       MOVE "Y" TO CP-ACCEPT-PADDED-NAMES
+                       MOVE "Y" TO CP-REJECT-LOW-VALUES
+               END-READ
+           END-IF
+           MOVE CP-MIN-NONSPACE-CHARS TO WS-MIN-NONSPACE-CHARS
+           MOVE CP-ACCEPT-PADDED-NAMES TO WS-ACCEPT-PADDED-NAMES
+           MOVE CP-REJECT-LOW-VALUES TO WS-REJECT-LOW-VALUES
+           IF NOT WS-CUSTOMER-PARAMETERS-STATUS = "35"
+               CLOSE CUSTOMER-PARAMETERS
+           END-IF
+           DISPLAY "Run parameters: min non-space chars="
+               WS-MIN-NONSPACE-CHARS
+               " accept-padded=" WS-ACCEPT-PADDED-NAMES
+               " reject-low-values=" WS-REJECT-LOW-VALUES.
+
+      ******************************************************************
+      * 0020-INITIALIZE-CHECKPOINT decides, based on a RESTART command
+      * -line flag, whether this run starts at the top of CUSTOMER-
+      * MASTER or repositions past the last record a prior run got
+      * through. CUSTOMER-MASTER is opened I-O (not INPUT) because
+      * 1000-VALIDATE-CUSTOMER-NAME rewrites the normalized name back
+      * to the master. WS-TRUE-RESTART is only turned on once the
+      * checkpoint key has actually been found and the START against
+      * CUSTOMER-MASTER has succeeded; a RESTART flag with no usable
+      * checkpoint falls back to a normal top-of-file run.
+      ******************************************************************
+       0020-INITIALIZE-CHECKPOINT.
+           ACCEPT WS-RESTART-FLAG FROM COMMAND-LINE
+           IF WS-RESTART-REQUESTED
+               PERFORM 0030-READ-LAST-CHECKPOINT
+               OPEN I-O CUSTOMER-MASTER
+               PERFORM 0037-CHECK-CUSTOMER-MASTER-OPEN
+               IF WS-NO-CHECKPOINT-FOUND
+                   DISPLAY "RESTART requested, no checkpoint on file"
+                   DISPLAY "Starting from record one"
+               ELSE
+                   MOVE WS-LAST-CHECKPOINT-KEY TO CM-CUSTOMER-ID
+                   SET WS-TRUE-RESTART TO TRUE
+                   START CUSTOMER-MASTER
+                       KEY IS GREATER THAN CM-CUSTOMER-ID
+                       INVALID KEY
+                           DISPLAY "Checkpoint key not found: "
+                               WS-LAST-CHECKPOINT-KEY
+                           DISPLAY "Starting from record one"
+                           MOVE "N" TO WS-TRUE-RESTART-SWITCH
+                       NOT INVALID KEY
+                           DISPLAY "Restarting after checkpoint key: "
+                               WS-LAST-CHECKPOINT-KEY
+                   END-START
+                   IF WS-TRUE-RESTART
+                       PERFORM 0035-RESTORE-CHECKPOINT-COUNTERS
+                   END-IF
+               END-IF
+               OPEN EXTEND CUSTOMER-CHECKPOINT
+               IF WS-CUSTOMER-CHECKPOINT-STATUS = "35"
+                   OPEN OUTPUT CUSTOMER-CHECKPOINT
+               END-IF
+           ELSE
+               OPEN I-O CUSTOMER-MASTER
+               PERFORM 0037-CHECK-CUSTOMER-MASTER-OPEN
+               OPEN OUTPUT CUSTOMER-CHECKPOINT
+           END-IF.
+
+      ******************************************************************
+      * 0037-CHECK-CUSTOMER-MASTER-OPEN guards both OPEN I-O CUSTOMER-
+      * MASTER calls above: a READ against a file whose OPEN failed
+      * returns "47" forever and never satisfies AT END, so without this
+      * check a missing/unreadable CUSTMAST would spin the main read
+      * loop forever instead of stopping the run.
+      ******************************************************************
+       0037-CHECK-CUSTOMER-MASTER-OPEN.
+           IF NOT WS-CM-STATUS-OK
+               STRING "CUSTOMER-MASTER OPEN FAILED: "
+                   WS-CUSTOMER-MASTER-STATUS
+                   DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF.
+
+      ******************************************************************
+      * 0030-READ-LAST-CHECKPOINT scans CUSTOMER-CHECKPOINT (a plain
+      * line-sequential append log, so there is no key to read by)
+      * start to finish and saves the last record read into
+      * WS-LAST-CHECKPOINT-RECORD, which is the most recent checkpoint
+      * written. The copy is taken before CLOSE so restart processing
+      * does not rely on the FD buffer still being valid afterward. If
+      * the file does not exist at all (status "35" - RESTART requested
+      * before any prior run ever wrote a checkpoint), the OPEN never
+      * succeeds and a READ against it would return "47" forever rather
+      * than ever reaching "10", so the read loop is skipped entirely
+      * and WS-LAST-CHECKPOINT-KEY is left at SPACES, which
+      * WS-NO-CHECKPOINT-FOUND recognizes as "start from record one".
+      ******************************************************************
+       0030-READ-LAST-CHECKPOINT.
+           MOVE SPACES TO WS-LAST-CHECKPOINT-KEY
+           OPEN INPUT CUSTOMER-CHECKPOINT
+           IF WS-CUSTOMER-CHECKPOINT-STATUS NOT = "35"
+               PERFORM UNTIL WS-CK-STATUS-EOF
+                   READ CUSTOMER-CHECKPOINT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CK-LAST-CUSTOMER-ID
+                               TO WS-LAST-CHECKPOINT-KEY
+                           MOVE CK-RECORD-COUNT TO WS-CKPT-RECORD-COUNT
+                           MOVE CK-TOTAL-BLANK-COUNT
+                               TO WS-CKPT-BLANK-COUNT
+                           MOVE CK-TOTAL-LOWVALUE-COUNT
+                               TO WS-CKPT-LOWVALUE-COUNT
+                           MOVE CK-TOTAL-PADDED-COUNT
+                               TO WS-CKPT-PADDED-COUNT
+                           MOVE CK-BRANCH-CODE TO WS-CKPT-BRANCH-CODE
+                           MOVE CK-BRANCH-RECORD-COUNT
+                               TO WS-CKPT-BRANCH-RECORDS
+                           MOVE CK-BRANCH-BLANK-COUNT
+                               TO WS-CKPT-BRANCH-BLANK
+                           MOVE CK-BRANCH-LOWVALUE-COUNT
+                               TO WS-CKPT-BRANCH-LOWVALUE
+                           MOVE CK-BRANCH-PADDED-COUNT
+                               TO WS-CKPT-BRANCH-PADDED
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-CHECKPOINT
+           END-IF.
+
+      ******************************************************************
+      * 0035-RESTORE-CHECKPOINT-COUNTERS puts the grand totals and the
+      * in-progress branch's counters back where the prior run left
+      * them, so 1070-PRINT-GRAND-TOTALS and the branch control-break
+      * in 1050/1060 pick up where the abended run stopped instead of
+      * under-counting blank/low-value/padded records that were already
+      * processed, or mis-breaking the branch currently in progress.
+      ******************************************************************
+       0035-RESTORE-CHECKPOINT-COUNTERS.
+           MOVE WS-CKPT-RECORD-COUNT TO WS-TOTAL-RECORD-COUNT
+           MOVE WS-CKPT-BLANK-COUNT TO WS-TOTAL-BLANK-COUNT
+           MOVE WS-CKPT-LOWVALUE-COUNT TO WS-TOTAL-LOWVALUE-COUNT
+           MOVE WS-CKPT-PADDED-COUNT TO WS-TOTAL-PADDED-COUNT
+           MOVE WS-CKPT-BRANCH-CODE TO WS-PREV-BRANCH-CODE
+           MOVE WS-CKPT-BRANCH-RECORDS TO WS-BRANCH-RECORD-COUNT
+           MOVE WS-CKPT-BRANCH-BLANK TO WS-BRANCH-BLANK-COUNT
+           MOVE WS-CKPT-BRANCH-LOWVALUE TO WS-BRANCH-LOWVALUE-COUNT
+           MOVE WS-CKPT-BRANCH-PADDED TO WS-BRANCH-PADDED-COUNT
+           MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           DISPLAY "Records already processed: " WS-CKPT-RECORD-COUNT.
+
+      ******************************************************************
+      * 0040-OPEN-OUTPUT-FILES opens the audit-trail outputs. On a true
+      * restart these are reopened EXTEND (append) instead of OUTPUT so
+      * the prior run's exception/report entries for records already
+      * processed are not wiped out; CUSTOMER-SUSPENSE is always opened
+      * I-O (falling back to OUTPUT only the first time the file is
+      * created) because it is a standing correction queue that must
+      * survive every run, restart or not - CUSTCORR also opens it I-O
+      * for the same reason, since it too must see every prior run's
+      * suspended records rather than a fresh empty file.
+      ******************************************************************
+       0040-OPEN-OUTPUT-FILES.
+           IF WS-TRUE-RESTART
+               OPEN EXTEND CUSTOMER-EXCEPTIONS
+               IF WS-CUSTOMER-EXCEPTIONS-STATUS = "35"
+                   OPEN OUTPUT CUSTOMER-EXCEPTIONS
+               END-IF
+               OPEN EXTEND QUALITY-REPORT
+               IF WS-QUALITY-REPORT-STATUS = "35"
+                   OPEN OUTPUT QUALITY-REPORT
+               END-IF
+           ELSE
+               OPEN OUTPUT CUSTOMER-EXCEPTIONS
+               OPEN OUTPUT QUALITY-REPORT
+           END-IF
+           IF NOT WS-CE-STATUS-OK
+               STRING "CUSTOMER-EXCEPTIONS OPEN FAILED: "
+                   WS-CUSTOMER-EXCEPTIONS-STATUS
+                   DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF
+           IF NOT WS-QR-STATUS-OK
+               STRING "QUALITY-REPORT OPEN FAILED: "
+                   WS-QUALITY-REPORT-STATUS
+                   DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF
+           OPEN I-O CUSTOMER-SUSPENSE
+           IF WS-CUSTOMER-SUSPENSE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-SUSPENSE
+           END-IF
+           IF NOT WS-CS-STATUS-OK
+               STRING "CUSTOMER-SUSPENSE OPEN FAILED: "
+                   WS-CUSTOMER-SUSPENSE-STATUS
+                   DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF.
+
+      ******************************************************************
+      * 1000-VALIDATE-CUSTOMER-NAME rewrites the normalized name back
+      * to CUSTOMER-MASTER so the cleaned value this paragraph computes
+      * is actually persisted, not just held in WS-CUSTOMER-NAME until
+      * the next record overwrites it. CUSTOMER-MASTER is opened I-O
+      * (see 0020-INITIALIZE-CHECKPOINT) specifically to allow this.
+      ******************************************************************
+       1000-VALIDATE-CUSTOMER-NAME.
+           MOVE CM-CUSTOMER-NAME TO WS-CUSTOMER-NAME
+           PERFORM 1100-ANALYZE-CUSTOMER-NAME
+           PERFORM 1150-NORMALIZE-CUSTOMER-NAME
+           MOVE WS-CUSTOMER-NAME TO CM-CUSTOMER-NAME
+           MOVE WS-CUSTOMER-NAME-LENGTH TO CM-CUSTOMER-NAME-LENGTH
+           REWRITE CUSTOMER-RECORD
+           IF NOT WS-CM-STATUS-OK
+               STRING "CUSTOMER-MASTER REWRITE FAILED: "
+                   WS-CUSTOMER-MASTER-STATUS
+                   DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF
+           ADD 1 TO WS-BRANCH-RECORD-COUNT WS-TOTAL-RECORD-COUNT
+
+      ******************************************************************
+      * The low-value tally happens here, unconditionally, so the
+      * report's low-value column stays accurate regardless of the
+      * CP-REJECT-LOW-VALUES setting. Whether the record is actually
+      * rejected as E003 (below) or left to fall through to the E001
+      * length check is the only thing the parameter controls - CUSTNMCK
+      * has no separate low-values reason when rejection is off, it
+      * just falls through to its own E001 check, so this mirrors that.
+      ******************************************************************
+           IF WS-LOW-VALUE-COUNT > 0 AND WS-NON-SPACE-COUNT = 0
+               ADD 1 TO WS-BRANCH-LOWVALUE-COUNT WS-TOTAL-LOWVALUE-COUNT
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-LOW-VALUE-COUNT > 0 AND WS-NON-SPACE-COUNT = 0
+                       AND WS-LOWVALUES-REJECTED
+                   DISPLAY "Customer name is low-values!"
+                   MOVE "E003" TO WS-EXCEPTION-REASON-CODE
+                   MOVE "CUSTOMER NAME IS LOW-VALUES"
+                       TO WS-EXCEPTION-REASON-TEXT
+                   PERFORM 2000-WRITE-EXCEPTION-RECORD
+               WHEN WS-CUSTOMER-NAME-LENGTH < WS-MIN-NONSPACE-CHARS
+                   DISPLAY "Customer name is missing!"
+                   MOVE "E001" TO WS-EXCEPTION-REASON-CODE
+                   MOVE "CUSTOMER NAME IS MISSING OR TOO SHORT"
+                       TO WS-EXCEPTION-REASON-TEXT
+                   PERFORM 2000-WRITE-EXCEPTION-RECORD
+                   IF NOT (WS-LOW-VALUE-COUNT > 0
+                           AND WS-NON-SPACE-COUNT = 0)
+                       ADD 1 TO WS-BRANCH-BLANK-COUNT
+                           WS-TOTAL-BLANK-COUNT
+                   END-IF
+               WHEN (WS-LEADING-SPACES > 0 OR WS-TRAILING-SPACES > 0)
+                       AND NOT WS-PADDED-NAMES-OK
+                   DISPLAY "Customer name is present but padded."
+                   MOVE "E002" TO WS-EXCEPTION-REASON-CODE
+                   MOVE "CUSTOMER NAME IS PADDED"
+                       TO WS-EXCEPTION-REASON-TEXT
+                   PERFORM 2000-WRITE-EXCEPTION-RECORD
+                   ADD 1 TO WS-BRANCH-PADDED-COUNT
+                       WS-TOTAL-PADDED-COUNT
+               WHEN WS-LEADING-SPACES > 0 OR WS-TRAILING-SPACES > 0
+                   DISPLAY "Customer name is present but padded."
+                   ADD 1 TO WS-BRANCH-PADDED-COUNT
+                       WS-TOTAL-PADDED-COUNT
+               WHEN OTHER
+                   DISPLAY "Customer name is present."
+           END-EVALUATE.
+
+       1050-CHECK-BRANCH-BREAK.
+           IF WS-FIRST-RECORD
+               MOVE CM-BRANCH-CODE TO WS-PREV-BRANCH-CODE
+               MOVE "N" TO WS-FIRST-RECORD-SWITCH
+           ELSE
+               IF CM-BRANCH-CODE NOT = WS-PREV-BRANCH-CODE
+                   PERFORM 1060-PRINT-BRANCH-TOTALS
+                   MOVE CM-BRANCH-CODE TO WS-PREV-BRANCH-CODE
+               END-IF
+           END-IF.
+
+       1060-PRINT-BRANCH-TOTALS.
+           IF WS-BRANCH-RECORD-COUNT > 0
+               MOVE WS-PREV-BRANCH-CODE TO RL-LABEL
+               MOVE WS-BRANCH-RECORD-COUNT TO RL-RECORDS
+               MOVE WS-BRANCH-BLANK-COUNT TO RL-BLANK
+               MOVE WS-BRANCH-LOWVALUE-COUNT TO RL-LOWVALUE
+               MOVE WS-BRANCH-PADDED-COUNT TO RL-PADDED
+               COMPUTE WS-PERCENT-CLEAN ROUNDED =
+                   ((WS-BRANCH-RECORD-COUNT - WS-BRANCH-BLANK-COUNT
+                     - WS-BRANCH-LOWVALUE-COUNT
+                     - WS-BRANCH-PADDED-COUNT)
+                    / WS-BRANCH-RECORD-COUNT) * 100
+               MOVE WS-PERCENT-CLEAN TO RL-PERCENT-CLEAN
+               WRITE QUALITY-REPORT-LINE FROM WS-REPORT-DETAIL-LINE
+               IF NOT WS-QR-STATUS-OK
+                   STRING "QUALITY-REPORT WRITE FAILED: "
+                       WS-QUALITY-REPORT-STATUS
+                       DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+                   PERFORM 9900-FATAL-FILE-ERROR
+               END-IF
+           END-IF
+           MOVE ZERO TO WS-BRANCH-RECORD-COUNT WS-BRANCH-BLANK-COUNT
+               WS-BRANCH-LOWVALUE-COUNT WS-BRANCH-PADDED-COUNT.
+
+       1070-PRINT-GRAND-TOTALS.
+           IF WS-TOTAL-RECORD-COUNT > 0
+               MOVE "GRAND TOTAL" TO RL-LABEL
+               MOVE WS-TOTAL-RECORD-COUNT TO RL-RECORDS
+               MOVE WS-TOTAL-BLANK-COUNT TO RL-BLANK
+               MOVE WS-TOTAL-LOWVALUE-COUNT TO RL-LOWVALUE
+               MOVE WS-TOTAL-PADDED-COUNT TO RL-PADDED
+               COMPUTE WS-PERCENT-CLEAN ROUNDED =
+                   ((WS-TOTAL-RECORD-COUNT - WS-TOTAL-BLANK-COUNT
+                     - WS-TOTAL-LOWVALUE-COUNT - WS-TOTAL-PADDED-COUNT)
+                    / WS-TOTAL-RECORD-COUNT) * 100
+               MOVE WS-PERCENT-CLEAN TO RL-PERCENT-CLEAN
+               WRITE QUALITY-REPORT-LINE FROM WS-REPORT-DETAIL-LINE
+               IF NOT WS-QR-STATUS-OK
+                   STRING "QUALITY-REPORT WRITE FAILED: "
+                       WS-QUALITY-REPORT-STATUS
+                       DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+                   PERFORM 9900-FATAL-FILE-ERROR
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * 1150-NORMALIZE-CUSTOMER-NAME runs after 1100 has already
+      * tallied the raw leading/trailing-space and low-value counts
+      * (those drive the exception/report classification above), so it
+      * is safe to left-justify and collapse embedded spaces here for
+      * the benefit of anything downstream that consumes WS-CUSTOMER-
+      * NAME without losing the "this record arrived padded" metric.
+      ******************************************************************
+       1150-NORMALIZE-CUSTOMER-NAME.
+           MOVE FUNCTION TRIM(WS-CUSTOMER-NAME) TO WS-CUSTOMER-NAME
+           MOVE SPACES TO WS-NORM-WORK
+           MOVE 0 TO WS-NORM-OUT-IDX
+           MOVE SPACE TO WS-NORM-PREV-CHAR
+           PERFORM VARYING WS-NORM-IDX FROM 1 BY 1
+                   UNTIL WS-NORM-IDX > LENGTH OF WS-CUSTOMER-NAME
+               IF WS-CUSTOMER-NAME(WS-NORM-IDX:1) NOT = SPACE
+                       OR WS-NORM-PREV-CHAR NOT = SPACE
+                   ADD 1 TO WS-NORM-OUT-IDX
+                   MOVE WS-CUSTOMER-NAME(WS-NORM-IDX:1)
+                       TO WS-NORM-WORK(WS-NORM-OUT-IDX:1)
+               END-IF
+               MOVE WS-CUSTOMER-NAME(WS-NORM-IDX:1) TO WS-NORM-PREV-CHAR
+           END-PERFORM
+           MOVE WS-NORM-WORK TO WS-CUSTOMER-NAME.
+
+       1100-ANALYZE-CUSTOMER-NAME.
+           MOVE ZERO TO WS-LEADING-SPACES WS-TRAILING-SPACES
+               WS-TOTAL-SPACE-COUNT WS-NON-SPACE-COUNT
+               WS-LOW-VALUE-COUNT
+
+           MOVE FUNCTION REVERSE(WS-CUSTOMER-NAME)
+               TO WS-CUSTOMER-NAME-REVERSED
+
+           INSPECT WS-CUSTOMER-NAME
+               TALLYING WS-LEADING-SPACES FOR LEADING SPACE
+           INSPECT WS-CUSTOMER-NAME-REVERSED
+               TALLYING WS-TRAILING-SPACES FOR LEADING SPACE
+           INSPECT WS-CUSTOMER-NAME
+               TALLYING WS-TOTAL-SPACE-COUNT FOR ALL SPACE
+           INSPECT WS-CUSTOMER-NAME
+               TALLYING WS-LOW-VALUE-COUNT FOR ALL LOW-VALUE
+
+           COMPUTE WS-NON-SPACE-COUNT =
+               LENGTH OF WS-CUSTOMER-NAME
+               - WS-TOTAL-SPACE-COUNT - WS-LOW-VALUE-COUNT
+
+           MOVE WS-NON-SPACE-COUNT TO WS-CUSTOMER-NAME-LENGTH.
+
+      ******************************************************************
+      * 2000-WRITE-EXCEPTION-RECORD copies the whole CUSTOMER-RECORD
+      * (not just id/name) into CUSTOMER-EXCEPTION-RECORD so a reviewer
+      * looking at the audit trail sees the rest of the customer, not
+      * only the field that failed.
+      ******************************************************************
+       2000-WRITE-EXCEPTION-RECORD.
+           MOVE CM-CUSTOMER-ID TO CE-CUSTOMER-ID
+           MOVE CM-CUSTOMER-NAME TO CE-CUSTOMER-NAME
+           MOVE CM-CUSTOMER-NAME-LENGTH TO CE-CUSTOMER-NAME-LENGTH
+           MOVE CM-CUSTOMER-ADDRESS TO CE-CUSTOMER-ADDRESS
+           MOVE CM-BRANCH-CODE TO CE-BRANCH-CODE
+           MOVE CM-CUSTOMER-STATUS TO CE-CUSTOMER-STATUS
+           MOVE WS-EXCEPTION-REASON-CODE TO CE-REASON-CODE
+           MOVE WS-EXCEPTION-REASON-TEXT TO CE-REASON-TEXT
+           WRITE CUSTOMER-EXCEPTION-RECORD
+           IF NOT WS-CE-STATUS-OK
+               STRING "CUSTOMER-EXCEPTIONS WRITE FAILED: "
+                   WS-CUSTOMER-EXCEPTIONS-STATUS
+                   DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF
+           ADD 1 TO WS-EXCEPTION-COUNT
+           PERFORM 2010-WRITE-SUSPENSE-RECORD.
+
+      ******************************************************************
+      * 2010-WRITE-SUSPENSE-RECORD carries the whole CUSTOMER-RECORD
+      * into CUSTOMER-SUSPENSE-RECORD (comment 6), same reasoning as
+      * 2000 above - CS-CUSTOMER-NAME is the original name field CUSTREC
+      * supplies via CUSTSUSP.cpy's COPY, there is no separate CS-
+      * ORIGINAL-NAME any more. A duplicate CS-CUSTOMER-ID (the record
+      * was already suspended and not yet corrected) is not a fatal
+      * error - it is logged back to CUSTOMER-EXCEPTIONS and the run
+      * continues, the same reject-and-continue posture request 001
+      * established for bad data.
+      ******************************************************************
+       2010-WRITE-SUSPENSE-RECORD.
+           MOVE CM-CUSTOMER-ID TO CS-CUSTOMER-ID
+           MOVE CM-CUSTOMER-NAME TO CS-CUSTOMER-NAME
+           MOVE CM-CUSTOMER-NAME-LENGTH TO CS-CUSTOMER-NAME-LENGTH
+           MOVE CM-CUSTOMER-ADDRESS TO CS-CUSTOMER-ADDRESS
+           MOVE CM-BRANCH-CODE TO CS-BRANCH-CODE
+           MOVE CM-CUSTOMER-STATUS TO CS-CUSTOMER-STATUS
+           MOVE WS-EXCEPTION-REASON-CODE TO CS-REASON-CODE
+           MOVE WS-EXCEPTION-REASON-TEXT TO CS-REASON-TEXT
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CS-REJECT-TIMESTAMP
+           MOVE SPACES TO CS-CORRECTED-NAME
+           SET CS-PENDING-CORRECTION TO TRUE
+           WRITE CUSTOMER-SUSPENSE-RECORD
+               INVALID KEY
+                   MOVE "E004" TO CE-REASON-CODE
+                   MOVE "DUPLICATE SUSPENSE RECORD - NOT QUEUED"
+                       TO CE-REASON-TEXT
+                   WRITE CUSTOMER-EXCEPTION-RECORD
+                   END-WRITE
+                   IF NOT WS-CE-STATUS-OK
+                       STRING "CUSTOMER-EXCEPTIONS WRITE FAILED: "
+                           WS-CUSTOMER-EXCEPTIONS-STATUS
+                           DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+                       PERFORM 9900-FATAL-FILE-ERROR
+                   END-IF
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               NOT INVALID KEY
+                   IF NOT WS-CS-STATUS-OK
+                       STRING "CUSTOMER-SUSPENSE WRITE FAILED: "
+                           WS-CUSTOMER-SUSPENSE-STATUS
+                           DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+                       PERFORM 9900-FATAL-FILE-ERROR
+                   END-IF
+           END-WRITE.
+
+      ******************************************************************
+      * 8000-CHECKPOINT-IF-DUE fires every WS-CHECKPOINT-INTERVAL
+      * records so a job that abends partway through CUSTOMER-MASTER
+      * can be restarted with the RESTART command-line flag instead of
+      * reprocessing the whole file.
+      ******************************************************************
+       8000-CHECKPOINT-IF-DUE.
+           COMPUTE WS-CHECKPOINT-DUE =
+               FUNCTION MOD(WS-TOTAL-RECORD-COUNT,
+                   WS-CHECKPOINT-INTERVAL)
+           IF WS-CHECKPOINT-DUE = 0
+               PERFORM 8010-WRITE-CHECKPOINT
+           END-IF.
+
+      ******************************************************************
+      * 8010-WRITE-CHECKPOINT saves every counter a restart needs to
+      * resume cleanly: the grand totals and the in-progress branch's
+      * own counters, so 0035-RESTORE-CHECKPOINT-COUNTERS can put both
+      * back exactly where this run left them.
+      ******************************************************************
+       8010-WRITE-CHECKPOINT.
+           MOVE CM-CUSTOMER-ID TO CK-LAST-CUSTOMER-ID
+           MOVE WS-TOTAL-RECORD-COUNT TO CK-RECORD-COUNT
+           MOVE WS-TOTAL-BLANK-COUNT TO CK-TOTAL-BLANK-COUNT
+           MOVE WS-TOTAL-LOWVALUE-COUNT TO CK-TOTAL-LOWVALUE-COUNT
+           MOVE WS-TOTAL-PADDED-COUNT TO CK-TOTAL-PADDED-COUNT
+           MOVE WS-PREV-BRANCH-CODE TO CK-BRANCH-CODE
+           MOVE WS-BRANCH-RECORD-COUNT TO CK-BRANCH-RECORD-COUNT
+           MOVE WS-BRANCH-BLANK-COUNT TO CK-BRANCH-BLANK-COUNT
+           MOVE WS-BRANCH-LOWVALUE-COUNT TO CK-BRANCH-LOWVALUE-COUNT
+           MOVE WS-BRANCH-PADDED-COUNT TO CK-BRANCH-PADDED-COUNT
+           MOVE FUNCTION CURRENT-DATE(1:14) TO CK-CHECKPOINT-TIME
+           WRITE CUSTOMER-CHECKPOINT-RECORD
+           IF NOT WS-CK-STATUS-OK
+               STRING "CUSTOMER-CHECKPOINT WRITE FAILED: "
+                   WS-CUSTOMER-CHECKPOINT-STATUS
+                   DELIMITED BY SIZE INTO WS-FATAL-ERROR-MESSAGE
+               PERFORM 9900-FATAL-FILE-ERROR
+           END-IF.
+
+      ******************************************************************
+      * 9900-FATAL-FILE-ERROR is for genuine I/O failures (disk full, a
+      * damaged file, etc.), not for bad customer data - bad data is
+      * handled by the reject-and-continue path through 2000/2010. A
+      * fatal file error means the files this run is writing can no
+      * longer be trusted, so the run stops rather than continuing to
+      * process records whose results cannot be recorded.
+      ******************************************************************
+       9900-FATAL-FILE-ERROR.
+           DISPLAY "FATAL FILE ERROR: " WS-FATAL-ERROR-MESSAGE
+           STOP RUN.
