@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTNMCK.
+       AUTHOR. DATA-QUALITY-TEAM.
+
+      ******************************************************************
+      * CUSTNMCK - callable customer-name validation subroutine.
+      *
+      * Same blank/low-values/padding rule CUSTVAL applies overnight to
+      * CUSTOMER-MASTER, packaged as a LINKAGE SECTION subroutine so the
+      * online customer-maintenance transaction can CALL it (or, from a
+      * CICS program, EXEC CICS LINK to it - a LINKAGE SECTION interface
+      * is usable either way, COBOL CALL and CICS LINK both pass the
+      * caller's storage in exactly the same manner) and reject a bad
+      * name at the teller instead of only catching it in next morning's
+      * batch run. Runtime-tunable thresholds are passed in rather than
+      * read from CUSTOMER-PARAMETERS, since an online transaction calls
+      * this many times per second and can cache the control-file values
+      * itself instead of making this routine re-read CUSTPARM per call.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-NAME-REVERSED       PIC X(30).
+
+       01  WS-NORMALIZE-WORK-AREA.
+           05  WS-NORM-WORK                PIC X(30).
+           05  WS-NORM-PREV-CHAR           PIC X(1).
+           05  WS-NORM-IDX                 PIC 9(2).
+           05  WS-NORM-OUT-IDX             PIC 9(2).
+
+       01  WS-NAME-ANALYSIS.
+           05  WS-LEADING-SPACES           PIC 9(2).
+           05  WS-TRAILING-SPACES          PIC 9(2).
+           05  WS-TOTAL-SPACE-COUNT        PIC 9(2).
+           05  WS-NON-SPACE-COUNT          PIC 9(2).
+           05  WS-LOW-VALUE-COUNT          PIC 9(2).
+           05  WS-NAME-LENGTH              PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LK-CUSTOMER-NAME                PIC X(30).
+
+       01  LK-RUN-PARAMETERS.
+           05  LK-MIN-NONSPACE-CHARS       PIC 9(2).
+           05  LK-ACCEPT-PADDED-NAMES      PIC X(1).
+               88  LK-PADDED-NAMES-OK      VALUE "Y".
+           05  LK-REJECT-LOW-VALUES        PIC X(1).
+               88  LK-LOWVALUES-REJECTED   VALUE "Y".
+
+       01  LK-VALIDATION-RESULT.
+           05  LK-NAME-VALID-FLAG          PIC X(1).
+               88  LK-NAME-IS-VALID        VALUE "Y".
+               88  LK-NAME-IS-INVALID      VALUE "N".
+           05  LK-REASON-CODE              PIC X(4).
+           05  LK-REASON-TEXT              PIC X(40).
+
+       PROCEDURE DIVISION USING LK-CUSTOMER-NAME
+                                 LK-RUN-PARAMETERS
+                                 LK-VALIDATION-RESULT.
+       0000-MAIN-PROCESS.
+           PERFORM 1100-ANALYZE-CUSTOMER-NAME
+           PERFORM 1150-NORMALIZE-CUSTOMER-NAME
+           PERFORM 1200-SET-VALIDATION-RESULT
+           GOBACK.
+
+       1100-ANALYZE-CUSTOMER-NAME.
+           MOVE ZERO TO WS-LEADING-SPACES WS-TRAILING-SPACES
+               WS-TOTAL-SPACE-COUNT WS-NON-SPACE-COUNT
+               WS-LOW-VALUE-COUNT
+
+           MOVE FUNCTION REVERSE(LK-CUSTOMER-NAME)
+               TO WS-CUSTOMER-NAME-REVERSED
+
+           INSPECT LK-CUSTOMER-NAME
+               TALLYING WS-LEADING-SPACES FOR LEADING SPACE
+           INSPECT WS-CUSTOMER-NAME-REVERSED
+               TALLYING WS-TRAILING-SPACES FOR LEADING SPACE
+           INSPECT LK-CUSTOMER-NAME
+               TALLYING WS-TOTAL-SPACE-COUNT FOR ALL SPACE
+           INSPECT LK-CUSTOMER-NAME
+               TALLYING WS-LOW-VALUE-COUNT FOR ALL LOW-VALUE
+
+           COMPUTE WS-NON-SPACE-COUNT =
+               LENGTH OF LK-CUSTOMER-NAME
+               - WS-TOTAL-SPACE-COUNT - WS-LOW-VALUE-COUNT
+
+           MOVE WS-NON-SPACE-COUNT TO WS-NAME-LENGTH.
+
+      ******************************************************************
+      * 1150-NORMALIZE-CUSTOMER-NAME mirrors CUSTVAL's paragraph of the
+      * same name: left-justify and collapse embedded spaces so the
+      * cleaned name is handed back to the caller, after the raw padding
+      * stats above have already been captured for the reason code.
+      ******************************************************************
+       1150-NORMALIZE-CUSTOMER-NAME.
+           MOVE FUNCTION TRIM(LK-CUSTOMER-NAME) TO LK-CUSTOMER-NAME
+           MOVE SPACES TO WS-NORM-WORK
+           MOVE 0 TO WS-NORM-OUT-IDX
+           MOVE SPACE TO WS-NORM-PREV-CHAR
+           PERFORM VARYING WS-NORM-IDX FROM 1 BY 1
+                   UNTIL WS-NORM-IDX > LENGTH OF LK-CUSTOMER-NAME
+               IF LK-CUSTOMER-NAME(WS-NORM-IDX:1) NOT = SPACE
+                       OR WS-NORM-PREV-CHAR NOT = SPACE
+                   ADD 1 TO WS-NORM-OUT-IDX
+                   MOVE LK-CUSTOMER-NAME(WS-NORM-IDX:1)
+                       TO WS-NORM-WORK(WS-NORM-OUT-IDX:1)
+               END-IF
+               MOVE LK-CUSTOMER-NAME(WS-NORM-IDX:1) TO WS-NORM-PREV-CHAR
+           END-PERFORM
+           MOVE WS-NORM-WORK TO LK-CUSTOMER-NAME.
+
+       1200-SET-VALIDATION-RESULT.
+           EVALUATE TRUE
+               WHEN WS-LOW-VALUE-COUNT > 0 AND WS-NON-SPACE-COUNT = 0
+                       AND LK-LOWVALUES-REJECTED
+                   SET LK-NAME-IS-INVALID TO TRUE
+                   MOVE "E003" TO LK-REASON-CODE
+                   MOVE "CUSTOMER NAME IS LOW-VALUES"
+                       TO LK-REASON-TEXT
+               WHEN WS-NAME-LENGTH < LK-MIN-NONSPACE-CHARS
+                   SET LK-NAME-IS-INVALID TO TRUE
+                   MOVE "E001" TO LK-REASON-CODE
+                   MOVE "CUSTOMER NAME IS MISSING OR TOO SHORT"
+                       TO LK-REASON-TEXT
+               WHEN (WS-LEADING-SPACES > 0 OR WS-TRAILING-SPACES > 0)
+                       AND NOT LK-PADDED-NAMES-OK
+                   SET LK-NAME-IS-INVALID TO TRUE
+                   MOVE "E002" TO LK-REASON-CODE
+                   MOVE "CUSTOMER NAME IS PADDED"
+                       TO LK-REASON-TEXT
+               WHEN OTHER
+                   SET LK-NAME-IS-VALID TO TRUE
+                   MOVE SPACES TO LK-REASON-CODE
+                   MOVE SPACES TO LK-REASON-TEXT
+           END-EVALUATE.
