@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCORR.
+       AUTHOR. DATA-QUALITY-TEAM.
+
+      ******************************************************************
+      * CUSTCORR - suspense correction maintenance program.
+      * Lets an operator key in a corrected name for a record that
+      * CUSTVAL rejected to CUSTOMER-SUSPENSE, marks it corrected, and
+      * appends it to CUSTOMER-RESUBMIT so the next CUSTVAL run picks
+      * it back up as part of the normal input load.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-SUSPENSE ASSIGN TO "CUSTSUSP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CS-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-SUSPENSE-STATUS.
+
+           SELECT CUSTOMER-RESUBMIT ASSIGN TO "CUSTRFD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-RESUBMIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-SUSPENSE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-SUSPENSE-RECORD.
+           COPY CUSTSUSP.
+
+       FD  CUSTOMER-RESUBMIT
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RESUBMIT-RECORD.
+           COPY CUSTREC REPLACING LEADING ==CR-== BY ==RS-==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-CUSTOMER-SUSPENSE-STATUS PIC X(2).
+               88  WS-CS-STATUS-OK         VALUE "00".
+               88  WS-CS-STATUS-NOTFND     VALUE "23".
+           05  WS-CUSTOMER-RESUBMIT-STATUS PIC X(2).
+               88  WS-RS-STATUS-OK         VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-DONE-SWITCH              PIC X(1) VALUE "N".
+               88  WS-DONE                 VALUE "Y".
+
+       01  WS-OPERATOR-INPUT.
+           05  WS-INPUT-CUSTOMER-ID        PIC X(10).
+           05  WS-INPUT-CORRECTED-NAME     PIC X(30).
+           05  WS-CORRECTED-NAME-LENGTH    PIC 9(2).
+
+      ******************************************************************
+      * CUSTOMER-RESUBMIT is opened EXTEND (append), falling back to
+      * OUTPUT only the first time the file is created (status "35"),
+      * the same pattern CUSTVAL uses for its own append-on-rerun
+      * outputs. A plain OPEN OUTPUT here would truncate CUSTRFD every
+      * time CUSTCORR runs, silently destroying an earlier correction
+      * session's resubmit records if ops has not yet merged them.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           OPEN I-O CUSTOMER-SUSPENSE
+           OPEN EXTEND CUSTOMER-RESUBMIT
+           IF WS-CUSTOMER-RESUBMIT-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-RESUBMIT
+           END-IF
+           DISPLAY "CUSTOMER SUSPENSE CORRECTION - enter END to quit"
+           PERFORM UNTIL WS-DONE
+               PERFORM 1000-PROMPT-FOR-CUSTOMER-ID
+               IF NOT WS-DONE
+                   PERFORM 2000-CORRECT-SUSPENSE-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE CUSTOMER-SUSPENSE
+           CLOSE CUSTOMER-RESUBMIT
+           STOP RUN.
+
+       1000-PROMPT-FOR-CUSTOMER-ID.
+           DISPLAY "Customer ID to correct (END to quit): "
+               WITH NO ADVANCING
+           ACCEPT WS-INPUT-CUSTOMER-ID
+           IF WS-INPUT-CUSTOMER-ID = "END"
+               SET WS-DONE TO TRUE
+           END-IF.
+
+       2000-CORRECT-SUSPENSE-RECORD.
+           MOVE WS-INPUT-CUSTOMER-ID TO CS-CUSTOMER-ID
+           READ CUSTOMER-SUSPENSE
+               INVALID KEY
+                   DISPLAY "No suspense record found for "
+                       WS-INPUT-CUSTOMER-ID
+               NOT INVALID KEY
+                   PERFORM 2100-APPLY-CORRECTION
+           END-READ.
+
+      ******************************************************************
+      * 2100-APPLY-CORRECTION builds the CUSTOMER-RESUBMIT record from
+      * the full suspended record (address/branch/status), not just the
+      * id and corrected name, so the extract has enough fields for ops
+      * to merge straight back into CUSTOMER-MASTER.
+      ******************************************************************
+       2100-APPLY-CORRECTION.
+           DISPLAY "Original name : " CS-CUSTOMER-NAME
+           DISPLAY "Reject reason : " CS-REASON-TEXT
+           DISPLAY "Corrected name: " WITH NO ADVANCING
+           ACCEPT WS-INPUT-CORRECTED-NAME
+
+           MOVE WS-INPUT-CORRECTED-NAME TO CS-CORRECTED-NAME
+           SET CS-CORRECTED TO TRUE
+           REWRITE CUSTOMER-SUSPENSE-RECORD
+
+      ******************************************************************
+      * RS-CUSTOMER-NAME-LENGTH must describe the corrected name being
+      * queued, not CS-CUSTOMER-NAME-LENGTH (the length of the original
+      * rejected name this correction replaces).
+      ******************************************************************
+           COMPUTE WS-CORRECTED-NAME-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-CORRECTED-NAME))
+
+           MOVE CS-CUSTOMER-ID TO RS-CUSTOMER-ID
+           MOVE WS-INPUT-CORRECTED-NAME TO RS-CUSTOMER-NAME
+           MOVE WS-CORRECTED-NAME-LENGTH TO RS-CUSTOMER-NAME-LENGTH
+           MOVE CS-CUSTOMER-ADDRESS TO RS-CUSTOMER-ADDRESS
+           MOVE CS-BRANCH-CODE TO RS-BRANCH-CODE
+           MOVE CS-CUSTOMER-STATUS TO RS-CUSTOMER-STATUS
+           WRITE CUSTOMER-RESUBMIT-RECORD
+
+           DISPLAY "Record " CS-CUSTOMER-ID
+               " corrected and queued for next run.".
